@@ -0,0 +1,66 @@
+//ENCDJOB  JOB (ACCTG),'NIGHTLY CIPHER RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOB    : ENCDJOB                                             *
+//*  PURPOSE: NIGHTLY CIPHER PROCESSING FOR THE DATA SECURITY      *
+//*           GROUP.  REFRESHES THE SHIFT-KEY MASTER, THEN DRIVES  *
+//*           ENCODE AS THREE SEPARATE STEPS - ENCRYPT, DECRYPT,   *
+//*           AND SOLVE - AGAINST THE SAME TEXT-IN BATCH.  EACH    *
+//*           STEP'S SYSOUT AND REPORT ARE CAPTURED TO A           *
+//*           PERSISTENT DATASET FOR REVIEW.                       *
+//*  AUTHOR : D. CODS, DATA SECURITY GROUP                         *
+//*--------------------------------------------------------------*
+//*
+//LOADKEY  EXEC PGM=LOADKEY
+//STEPLIB  DD DSN=PROD.ENCODE.LOADLIB,DISP=SHR
+//KEYSEQ   DD DSN=PROD.ENCODE.KEYSEQ,DISP=SHR
+//KEYMSTR  DD DSN=PROD.ENCODE.KEYMSTR,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//ENCRYPT  EXEC PGM=ENCODE,PARM='ENCRYPT',COND=(0,NE,LOADKEY)
+//STEPLIB  DD DSN=PROD.ENCODE.LOADLIB,DISP=SHR
+//TEXTIN   DD DSN=PROD.ENCODE.TEXTIN,DISP=SHR
+//TEXTOUT  DD DSN=PROD.ENCODE.TEXTOUT.ENCRYPT,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//EXCPTOUT DD DSN=PROD.ENCODE.EXCPT.ENCRYPT,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//JRNLOUT  DD DSN=PROD.ENCODE.JOURNAL,DISP=MOD
+//RPTOUT   DD DSN=PROD.ENCODE.RPT.ENCRYPT,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//KEYMSTR  DD DSN=PROD.ENCODE.KEYMSTR,DISP=SHR
+//RESTART  DD DSN=PROD.ENCODE.RESTART,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//DECRYPT  EXEC PGM=ENCODE,PARM='DECRYPT',COND=(0,NE,ENCRYPT)
+//STEPLIB  DD DSN=PROD.ENCODE.LOADLIB,DISP=SHR
+//TEXTIN   DD DSN=PROD.ENCODE.TEXTIN,DISP=SHR
+//TEXTOUT  DD DSN=PROD.ENCODE.TEXTOUT.DECRYPT,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//EXCPTOUT DD DSN=PROD.ENCODE.EXCPT.DECRYPT,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//JRNLOUT  DD DSN=PROD.ENCODE.JOURNAL,DISP=MOD
+//RPTOUT   DD DSN=PROD.ENCODE.RPT.DECRYPT,DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//KEYMSTR  DD DSN=PROD.ENCODE.KEYMSTR,DISP=SHR
+//RESTART  DD DSN=PROD.ENCODE.RESTART,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//*  SOLVE'S TEXTOUT/EXCPTOUT/RPTOUT USE DISP=MOD, NOT (,CATLG,
+//*  DELETE) LIKE THE OTHER STEPS - IF THE STEP ABENDS MID-BATCH
+//*  AND THE JOB IS RESUBMITTED FROM SOLVE, RESTART (DISP=OLD)
+//*  PICKS UP WHERE IT LEFT OFF AND THESE MUST NOT BE RECREATED
+//*  OUT FROM UNDER THE MESSAGES ALREADY WRITTEN.
+//SOLVE    EXEC PGM=ENCODE,PARM='SOLVE',COND=(0,NE,DECRYPT)
+//STEPLIB  DD DSN=PROD.ENCODE.LOADLIB,DISP=SHR
+//TEXTIN   DD DSN=PROD.ENCODE.TEXTIN,DISP=SHR
+//TEXTOUT  DD DSN=PROD.ENCODE.TEXTOUT.SOLVE,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//EXCPTOUT DD DSN=PROD.ENCODE.EXCPT.SOLVE,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//JRNLOUT  DD DSN=PROD.ENCODE.JOURNAL,DISP=MOD
+//RPTOUT   DD DSN=PROD.ENCODE.RPT.SOLVE,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//KEYMSTR  DD DSN=PROD.ENCODE.KEYMSTR,DISP=SHR
+//RESTART  DD DSN=PROD.ENCODE.RESTART,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
