@@ -1,103 +1,1079 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ENCODE.
-
-DATA DIVISION.
-LOCAL-STORAGE SECTION.
-01 Estr     PIC A(16) VALUE 'test String@'.
-01 Dstr     PIC A(16) VALUE 'BMAB ABZQVO@ '.
-01 Sstr     PIC A(16) VALUE 'halo22'.
-01 moveAmt  PIC 99 VALUE 26.
-01 solves   PIC 99 VALUE 26.
-01 countInt PIC 99 VALUE 0.
-01 char     PIC A(1).
-01 newChar  PIC A(1).
-01 newStr   PIC A(16).
-01 currC    PIC 999.
-01 charInt  PIC 999.
-01 newInt   PIC 999.
-01 sol      PIC 99.
-
-PROCEDURE DIVISION.
-
-MOVE FUNCTION Upper-case(Estr) to Estr
-MOVE FUNCTION Upper-case(Dstr) to Dstr
-MOVE FUNCTION Upper-case(Sstr) to Sstr
-
-DISPLAY 'ORIGINAL: ' Estr
-PERFORM ENCRYPT.
-DISPLAY ' '
-DISPLAY 'ORIGINAL: ' Dstr
-PERFORM DECRYPT.
-DISPLAY ' '
-DISPLAY 'ORIGINAL: ' Sstr
-PERFORM SOLVE.
-
-STOP RUN.
-
-
-ENCRYPT. 
-
-    PERFORM VARYING currC FROM 0 BY 1 UNTIL currC > LENGTH OF Estr 
-        MOVE Estr(currC:currC) TO char(1:1)
-        COMPUTE charInt = FUNCTION ORD(char)
-        IF charInt > 65 THEN
-            ADD charInt moveAmt GIVING newInt
-            IF newINT > 91 THEN
-                SUBTRACT 91 FROM newInt GIVING newInt
-                ADD 65 newInt giving newInt
-            END-IF
-            MOVE FUNCTION CHAR(newInt) to newChar  
-        ELSE
-            MOVE Estr(currC:currC) to newChar
-        END-IF
-        
-        MOVE newChar(1:1) TO newStr(currC:currC)
-        
-    END-PERFORM;
-    DISPLAY newStr.
-    
-
-
-DECRYPT.
-    
-    PERFORM VARYING currC FROM 0 BY 1 UNTIL currC > LENGTH OF Dstr 
-        MOVE Dstr(currC:currC) TO char(1:1)
-        COMPUTE charInt = FUNCTION ORD(char)
-        IF charInt > 64 THEN
-            SUBTRACT moveAmt FROM charInt GIVING newInt
-            IF newInt < 66 THEN
-                SUBTRACT newInt FROM 65 GIVING newInt
-                SUBTRACT newInt from 91 GIVING newInt
-            END-IF
-            MOVE FUNCTION CHAR(newInt) to newChar  
-        ELSE
-            MOVE Dstr(currC:currC) to newChar
-        END-IF
-        
-        MOVE newChar(1:1) TO newStr(currC:currC)
-        
-    END-PERFORM.
-    DISPLAY newStr.
-
-SOLVE.
-    PERFORM VARYING sol FROM solves BY -1 UNTIL countInt > solves
-        PERFORM VARYING currC FROM 0 BY 1 UNTIL currC > LENGTH OF Sstr 
-            MOVE Sstr(currC:currC) TO char(1:1)
-            COMPUTE charInt = FUNCTION ORD(char)
-            IF charInt > 65 THEN
-                ADD charInt sol GIVING newInt
-                IF newINT > 91 THEN
-                    SUBTRACT 90 FROM newInt GIVING newInt
-                    ADD 64 newInt giving newInt
-                END-IF
-                MOVE FUNCTION CHAR(newInt) to newChar  
-            ELSE
-                MOVE Sstr(currC:currC) to newChar
-            END-IF
-            
-            MOVE newChar(1:1) TO newStr(currC:currC)        
-        END-PERFORM;
-        ADD 1 TO countInt giving countInt
-        DISPLAY 'Caeser ' sol ': ' newStr
-    END-PERFORM.
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM-ID : ENCODE                                           *
+      *  AUTHOR     : D. CODS                                          *
+      *  INSTALLATION: DATA SECURITY GROUP                             *
+      *  DATE-WRITTEN: 2024-02-11                                      *
+      *                                                                *
+      *  REMARKS  -  DRIVES THE SHOP'S CAESAR / VIGENERE MESSAGE       *
+      *  CIPHER THROUGH A BATCH OF TEXT-IN RECORDS.  EACH RECORD       *
+      *  CARRIES ITS OWN MODE (ENCRYPT/DECRYPT/SOLVE), CIPHER TYPE     *
+      *  AND SHIFT/KEYWORD SO A WHOLE JOB STREAM OF MESSAGES CAN BE    *
+      *  RUN WITHOUT RECOMPILING.  RESULTS GO TO TEXT-OUT, BAD         *
+      *  CHARACTERS ARE LOGGED TO THE EXCEPTION FILE, AND EVERY RUN    *
+      *  LEAVES A JOURNAL ENTRY AND A SUMMARY REPORT BEHIND IT.        *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------------------------------------------   *
+      *  2024-02-11  DLC  ORIGINAL VERSION - THREE HARDCODED STRINGS.  *
+      *  2026-08-09  DLC  CONVERTED TO BATCH FILE PROCESSING; ADDED    *
+      *                    PER-RECORD SHIFT KEY, VIGENERE MODE, KEY-   *
+      *                    MASTER LOOKUP, EXCEPTION/JOURNAL FILES,     *
+      *                    SOLVE CHECKPOINT/RESTART AND BEST-CANDIDATE *
+      *                    SCORING, AND A RUN SUMMARY REPORT.          *
+      *  2026-08-09  DLC  RECEIVE THE MODE PARM VIA LINKAGE SECTION    *
+      *                    INSTEAD OF COMMAND-LINE, MATCHING HOW       *
+      *                    ENCDJOB PASSES PARM=.  ABEND ON A FAILED    *
+      *                    TEXTIN OPEN INSTEAD OF SPINNING.  TEXTOUT/  *
+      *                    EXCPTOUT/JRNLOUT NOW OPEN EXTEND RATHER     *
+      *                    THAN OUTPUT WHEN THE RESTART FILE SHOWS A   *
+      *                    SOLVE BATCH IN PROGRESS, AND A FULLY-       *
+      *                    CHECKPOINTED MESSAGE IS SKIPPED INSTEAD OF  *
+      *                    RE-FLAGGING A BLANK BEST CANDIDATE.  THE    *
+      *                    CHECKPOINT RECORD NOW CARRIES THE BEST      *
+      *                    CANDIDATE SEEN SO FAR, NOT JUST THE LAST    *
+      *                    SHIFT TRIED.  VIGENERE DECRYPT NOW RESOLVES *
+      *                    ITS KEYWORD FROM THE KEY MASTER THE SAME    *
+      *                    WAY CAESAR RESOLVES ITS SHIFT.              *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ENCODE.
+       AUTHOR.        D. CODS.
+       INSTALLATION.  DATA SECURITY GROUP.
+       DATE-WRITTEN.  2024-02-11.
+       DATE-COMPILED.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    INCOMING MESSAGES - ONE PER MODE/CIPHER/SHIFT COMBINATION
+           SELECT TEXT-IN-FILE ASSIGN TO "TEXTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TEXT-IN-STATUS.
+
+      *    ENCRYPT/DECRYPT RESULTS AND FLAGGED SOLVE CANDIDATES
+           SELECT TEXT-OUT-FILE ASSIGN TO "TEXTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TEXT-OUT-STATUS.
+
+      *    NON-ALPHABETIC CHARACTERS ENCOUNTERED BY ENCRYPT/DECRYPT
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+      *    PER-RUN AUDIT TRAIL, ONE RECORD PER PARAGRAPH EXERCISED
+           SELECT JOURNAL-FILE ASSIGN TO "JRNLOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+      *    END-OF-RUN CONTROL-BREAK SUMMARY, ALSO DISPLAYED TO SYSOUT
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+      *    KEYED SHIFT-KEY MASTER - ONE ROW PER KEY-ID / EFFECTIVE DATE
+           SELECT KEY-MASTER-FILE ASSIGN TO "KEYMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KM-KEY-ID
+               FILE STATUS IS WS-KEYMSTR-STATUS.
+
+      *    SOLVE PROGRESS CHECKPOINTS, KEYED BY MESSAGE-ID
+           SELECT RESTART-FILE ASSIGN TO "RESTART"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-MESSAGE-ID
+               FILE STATUS IS WS-RESTART-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TEXT-IN-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY CBTXTIN.
+
+       FD  TEXT-OUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY CBTXTOUT.
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY CBEXCPT.
+
+       FD  JOURNAL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY CBJRNL.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                   PIC X(80).
+
+       FD  KEY-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CBKEYMST.
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CBCKPT.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------
+      *    SWITCHES
+      *----------------------------------------------------------------
+       01  WS-SWITCHES.
+           05  WS-TEXT-IN-EOF-SW           PIC X(01) VALUE 'N'.
+               88  TEXT-IN-EOF                 VALUE 'Y'.
+           05  WS-EXCEPTION-FOUND-SW       PIC X(01) VALUE 'N'.
+               88  WS-EXCEPTION-FOUND          VALUE 'Y'.
+           05  WS-CKPT-FOUND-SW            PIC X(01) VALUE 'N'.
+               88  WS-CKPT-FOUND               VALUE 'Y'.
+           05  WS-RESTART-IN-PROGRESS-SW   PIC X(01) VALUE 'N'.
+               88  WS-RESTART-IN-PROGRESS       VALUE 'Y'.
+           05  WS-ALREADY-SOLVED-SW        PIC X(01) VALUE 'N'.
+               88  WS-ALREADY-SOLVED           VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      *    FILE STATUS BYTES
+      *----------------------------------------------------------------
+       01  WS-FILE-STATUSES.
+           05  WS-TEXT-IN-STATUS           PIC X(02) VALUE '00'.
+           05  WS-TEXT-OUT-STATUS          PIC X(02) VALUE '00'.
+           05  WS-EXCEPTION-STATUS         PIC X(02) VALUE '00'.
+           05  WS-JOURNAL-STATUS           PIC X(02) VALUE '00'.
+           05  WS-REPORT-STATUS            PIC X(02) VALUE '00'.
+           05  WS-KEYMSTR-STATUS           PIC X(02) VALUE '00'.
+           05  WS-RESTART-STATUS           PIC X(02) VALUE '00'.
+
+      *----------------------------------------------------------------
+      *    RUN COUNTERS - FEED THE JOURNAL AND SUMMARY REPORT
+      *----------------------------------------------------------------
+       01  WS-COUNTERS.
+           05  WS-INPUT-COUNT              PIC 9(05) COMP VALUE 0.
+           05  WS-OUTPUT-COUNT             PIC 9(05) COMP VALUE 0.
+           05  WS-ENCRYPT-COUNT            PIC 9(05) COMP VALUE 0.
+           05  WS-DECRYPT-COUNT            PIC 9(05) COMP VALUE 0.
+           05  WS-SOLVE-COUNT              PIC 9(05) COMP VALUE 0.
+           05  WS-SOLVE-FLAG-COUNT         PIC 9(05) COMP VALUE 0.
+           05  WS-EXCEPTION-COUNT          PIC 9(05) COMP VALUE 0.
+           05  WS-SKIPPED-COUNT            PIC 9(05) COMP VALUE 0.
+           05  WS-ALREADY-SOLVED-COUNT     PIC 9(05) COMP VALUE 0.
+
+      *----------------------------------------------------------------
+      *    RUN PARAMETER - ENCRYPT / DECRYPT / SOLVE / BLANK = ALL
+      *----------------------------------------------------------------
+       01  WS-PARM-AREA.
+           05  WS-RUN-PARM                 PIC X(20) VALUE SPACES.
+           05  WS-MODE-FILTER              PIC X(01) VALUE SPACE.
+
+      *----------------------------------------------------------------
+      *    RUN DATE/TIME - STAMPED ON THE JOURNAL AND CHECKPOINT RECS
+      *----------------------------------------------------------------
+       01  WS-DATE-TIME-AREA.
+           05  WS-CURRENT-DATE-TIME        PIC X(21).
+           05  WS-CURR-DATE-YYYYMMDD       PIC 9(08).
+           05  WS-CURR-TIME-HHMMSSHH       PIC 9(08).
+
+      *----------------------------------------------------------------
+      *    CIPHER WORK FIELDS
+      *----------------------------------------------------------------
+       01  WS-WORK-FIELDS.
+           05  WS-CURRENT-PARAGRAPH        PIC X(07).
+           05  WS-SHIFT-DIRECTION          PIC X(01).
+           05  WS-CHAR                     PIC A(01).
+           05  WS-CHAR-2                   PIC A(01).
+           05  WS-NEW-CHAR                 PIC A(01).
+           05  WS-CURR-POS                 PIC 9(03) COMP.
+           05  WS-CHAR-INT                 PIC 9(03) COMP.
+           05  WS-NEW-INT                  PIC 9(03) COMP.
+           05  WS-SHIFT-AMT                PIC 9(02) COMP.
+           05  WS-RESULT-TEXT              PIC A(16).
+           05  WS-VIG-POS                  PIC 9(02) COMP.
+           05  WS-VIG-QUOT                 PIC 9(02) COMP.
+           05  WS-VIG-KEYWORD-LEN          PIC 9(02) COMP.
+           05  WS-VIG-CHAR-INT             PIC 9(03) COMP.
+           05  WS-EFFECTIVE-KEYWORD        PIC A(16).
+           05  WS-MSG-LEN                  PIC 9(02) COMP.
+           05  WS-SOLVE-SHIFT              PIC 9(02) COMP.
+           05  WS-SOLVE-START              PIC 9(02) COMP.
+           05  WS-BEST-KEY-DATE            PIC 9(08) COMP VALUE 0.
+
+      *----------------------------------------------------------------
+      *    SOLVE BEST-CANDIDATE SCORING
+      *----------------------------------------------------------------
+       01  WS-SCORING-AREA.
+           05  WS-BEST-SCORE               PIC 9(05) COMP VALUE 0.
+           05  WS-BEST-SHIFT               PIC 9(02) COMP VALUE 0.
+           05  WS-BEST-TEXT                PIC A(16).
+           05  WS-CAND-SCORE               PIC 9(05) COMP VALUE 0.
+
+      *    EXPECTED ENGLISH LETTER FREQUENCY, A THRU Z, PER-MILLE
+       01  WS-LETTER-FREQ-LIST.
+           05  FILLER  PIC 9(04) VALUE 0820.
+           05  FILLER  PIC 9(04) VALUE 0150.
+           05  FILLER  PIC 9(04) VALUE 0280.
+           05  FILLER  PIC 9(04) VALUE 0430.
+           05  FILLER  PIC 9(04) VALUE 1270.
+           05  FILLER  PIC 9(04) VALUE 0220.
+           05  FILLER  PIC 9(04) VALUE 0200.
+           05  FILLER  PIC 9(04) VALUE 0610.
+           05  FILLER  PIC 9(04) VALUE 0700.
+           05  FILLER  PIC 9(04) VALUE 0020.
+           05  FILLER  PIC 9(04) VALUE 0080.
+           05  FILLER  PIC 9(04) VALUE 0400.
+           05  FILLER  PIC 9(04) VALUE 0240.
+           05  FILLER  PIC 9(04) VALUE 0670.
+           05  FILLER  PIC 9(04) VALUE 0750.
+           05  FILLER  PIC 9(04) VALUE 0190.
+           05  FILLER  PIC 9(04) VALUE 0010.
+           05  FILLER  PIC 9(04) VALUE 0600.
+           05  FILLER  PIC 9(04) VALUE 0630.
+           05  FILLER  PIC 9(04) VALUE 0910.
+           05  FILLER  PIC 9(04) VALUE 0280.
+           05  FILLER  PIC 9(04) VALUE 0100.
+           05  FILLER  PIC 9(04) VALUE 0240.
+           05  FILLER  PIC 9(04) VALUE 0020.
+           05  FILLER  PIC 9(04) VALUE 0200.
+           05  FILLER  PIC 9(04) VALUE 0010.
+
+       01  WS-LETTER-FREQ-TABLE REDEFINES WS-LETTER-FREQ-LIST.
+           05  WS-LETTER-FREQ              PIC 9(04) OCCURS 26 TIMES.
+
+      *----------------------------------------------------------------
+      *    KEY-MASTER TABLE, LOADED INTO MEMORY AT INITIALIZATION
+      *----------------------------------------------------------------
+       01  WS-KEY-TABLE-AREA.
+           05  WS-KEY-TABLE-COUNT          PIC 9(03) COMP VALUE 0.
+           05  WS-KEY-TABLE OCCURS 50 TIMES INDEXED BY KT-IDX.
+               10  KT-KEY-ID               PIC X(06).
+               10  KT-EFFECTIVE-DATE       PIC 9(08).
+               10  KT-SHIFT-VALUE          PIC 9(02).
+               10  KT-CIPHER-TYPE          PIC X(01).
+               10  KT-VIG-KEYWORD          PIC A(16).
+
+       01  WS-TABLE-SUBSCRIPT              PIC 9(03) COMP VALUE 0.
+
+      *----------------------------------------------------------------
+      *    MESSAGE IDS FLAGGED AS A SOLVE BEST CANDIDATE THIS RUN, FOR
+      *    LISTING ON THE SUMMARY INSTEAD OF JUST AN AGGREGATE COUNT
+      *----------------------------------------------------------------
+       01  WS-FLAGGED-TABLE-AREA.
+           05  WS-FLAGGED-TABLE-COUNT      PIC 9(03) COMP VALUE 0.
+           05  WS-FLAGGED-TABLE OCCURS 50 TIMES INDEXED BY FL-IDX.
+               10  FL-MESSAGE-ID           PIC X(06).
+
+      *    DISPLAY-USAGE MIRROR OF A COUNT, FOR STRINGING INTO A LINE
+       01  WS-COUNT-DISPLAY                 PIC 9(05).
+
+       LINKAGE SECTION.
+
+      *    STANDARD EXEC-PARM RECEIVING AREA - A HALFWORD LENGTH
+      *    FOLLOWED BY THE PARM TEXT ITSELF, AS PASSED BY THE
+      *    EXEC PGM=ENCODE,PARM='...' STATEMENT IN THE DRIVING JCL.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH               PIC S9(04) COMP.
+           05  LK-PARM-TEXT                 PIC X(20).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+
+      ******************************************************************
+      *  0000-MAINLINE                                                 *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-TEXT-IN THRU 2000-EXIT
+           PERFORM 7000-WRITE-JOURNAL THRU 7000-EXIT
+           PERFORM 8000-PRODUCE-SUMMARY THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE - OPEN FILES, LOAD PARM AND KEY MASTER TABLE  *
+      ******************************************************************
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8)  TO WS-CURR-DATE-YYYYMMDD
+           MOVE WS-CURRENT-DATE-TIME(9:8)  TO WS-CURR-TIME-HHMMSSHH
+
+           MOVE SPACES TO WS-RUN-PARM
+           IF LK-PARM-LENGTH > 0
+               MOVE LK-PARM-TEXT(1:LK-PARM-LENGTH) TO WS-RUN-PARM
+           END-IF
+           MOVE FUNCTION UPPER-CASE(WS-RUN-PARM) TO WS-RUN-PARM
+           EVALUATE TRUE
+               WHEN WS-RUN-PARM(1:7) = 'ENCRYPT'
+                   MOVE 'E' TO WS-MODE-FILTER
+               WHEN WS-RUN-PARM(1:7) = 'DECRYPT'
+                   MOVE 'D' TO WS-MODE-FILTER
+               WHEN WS-RUN-PARM(1:5) = 'SOLVE'
+                   MOVE 'S' TO WS-MODE-FILTER
+               WHEN OTHER
+                   MOVE SPACE TO WS-MODE-FILTER
+           END-EVALUATE
+
+           OPEN INPUT  TEXT-IN-FILE
+           IF WS-TEXT-IN-STATUS NOT = '00'
+               DISPLAY 'ENCODE ABEND - TEXTIN OPEN FAILED, STATUS '
+                   WS-TEXT-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 1050-OPEN-RESTART THRU 1050-EXIT
+
+           IF WS-RESTART-IN-PROGRESS
+               OPEN EXTEND TEXT-OUT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND JOURNAL-FILE
+           ELSE
+               OPEN OUTPUT TEXT-OUT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           OPEN INPUT  KEY-MASTER-FILE
+
+           PERFORM 1200-LOAD-KEY-MASTER THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *    OPEN THE RESTART FILE AND FIND OUT WHETHER IT ALREADY HOLDS
+      *    A CHECKPOINT FROM TODAY'S RUN THAT HAS NOT FINISHED YET.  IF
+      *    IT DOES, THIS IS A RESTART AND TEXTOUT/EXCPTOUT/JRNLOUT MUST
+      *    NOT BE TRUNCATED - THEY WOULD DESTROY RESULTS ALREADY
+      *    PRODUCED FOR MESSAGES THE PRIOR ATTEMPT HAD ALREADY FINISHED
+      *    TODAY.  A CHECKPOINT DATED SOME EARLIER DAY IS A LEFTOVER
+      *    FROM A RUN THAT WAS NEVER RESUBMITTED, NOT EVIDENCE THAT
+      *    TODAY'S JOB IS MID-FLIGHT, SO IT DOES NOT COUNT.
+       1050-OPEN-RESTART.
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-STATUS = '00'
+               PERFORM 1060-SCAN-RESTART-FOR-TODAY THRU 1060-EXIT
+                   UNTIL WS-RESTART-STATUS NOT = '00'
+           ELSE
+               OPEN OUTPUT RESTART-FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1060-SCAN-RESTART-FOR-TODAY.
+           READ RESTART-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-RESTART-STATUS
+               NOT AT END
+                   IF CK-RUN-DATE = WS-CURR-DATE-YYYYMMDD
+                       SET WS-RESTART-IN-PROGRESS TO TRUE
+                   END-IF
+           END-READ.
+       1060-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1200-LOAD-KEY-MASTER - READ THE SHIFT-KEY MASTER INTO A TABLE *
+      ******************************************************************
+       1200-LOAD-KEY-MASTER.
+           IF WS-KEYMSTR-STATUS = '00' OR WS-KEYMSTR-STATUS = '05'
+               PERFORM 1210-LOAD-KEY-MASTER-READ THRU 1210-EXIT
+                   UNTIL WS-KEYMSTR-STATUS NOT = '00'
+                      OR WS-KEY-TABLE-COUNT = 50
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1210-LOAD-KEY-MASTER-READ.
+           READ KEY-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-KEYMSTR-STATUS
+               NOT AT END
+                   ADD 1 TO WS-KEY-TABLE-COUNT
+                   MOVE KM-KEY-ID TO
+                        KT-KEY-ID(WS-KEY-TABLE-COUNT)
+                   MOVE KM-EFFECTIVE-DATE TO
+                        KT-EFFECTIVE-DATE(WS-KEY-TABLE-COUNT)
+                   MOVE KM-SHIFT-VALUE TO
+                        KT-SHIFT-VALUE(WS-KEY-TABLE-COUNT)
+                   MOVE KM-CIPHER-TYPE TO
+                        KT-CIPHER-TYPE(WS-KEY-TABLE-COUNT)
+                   MOVE KM-VIG-KEYWORD TO
+                        KT-VIG-KEYWORD(WS-KEY-TABLE-COUNT)
+           END-READ.
+       1210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-PROCESS-TEXT-IN - PRIMING READ / PROCESS LOOP            *
+      ******************************************************************
+       2000-PROCESS-TEXT-IN.
+           PERFORM 2100-READ-TEXT-IN THRU 2100-EXIT
+           PERFORM 2200-PROCESS-LOOP THRU 2200-EXIT
+               UNTIL TEXT-IN-EOF.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-TEXT-IN.
+           READ TEXT-IN-FILE
+               AT END
+                   SET TEXT-IN-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-INPUT-COUNT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-PROCESS-LOOP.
+           PERFORM 2300-PROCESS-RECORD THRU 2300-EXIT
+           PERFORM 2100-READ-TEXT-IN THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2300-PROCESS-RECORD - DISPATCH BY MODE, HONORING PARM FILTER  *
+      ******************************************************************
+       2300-PROCESS-RECORD.
+           IF WS-MODE-FILTER NOT = SPACE
+              AND TI-MODE NOT = WS-MODE-FILTER
+               ADD 1 TO WS-SKIPPED-COUNT
+               GO TO 2300-EXIT
+           END-IF
+
+           MOVE SPACE TO WS-EXCEPTION-FOUND-SW
+           MOVE SPACES TO WS-RESULT-TEXT
+           IF TI-MESSAGE-LEN > 0
+               MOVE TI-MESSAGE-LEN TO WS-MSG-LEN
+           ELSE
+               MOVE LENGTH OF TI-MESSAGE-TEXT TO WS-MSG-LEN
+           END-IF
+
+           EVALUATE TRUE
+               WHEN TI-MODE-ENCRYPT
+                   MOVE 'ENCRYPT' TO WS-CURRENT-PARAGRAPH
+                   PERFORM 3000-ENCRYPT-RECORD THRU 3000-EXIT
+                   PERFORM 2400-BUILD-OUTPUT-RECORD THRU 2400-EXIT
+               WHEN TI-MODE-DECRYPT
+                   MOVE 'DECRYPT' TO WS-CURRENT-PARAGRAPH
+                   PERFORM 4000-DECRYPT-RECORD THRU 4000-EXIT
+                   PERFORM 2400-BUILD-OUTPUT-RECORD THRU 2400-EXIT
+               WHEN TI-MODE-SOLVE
+                   MOVE 'SOLVE'   TO WS-CURRENT-PARAGRAPH
+                   PERFORM 5000-SOLVE-RECORD THRU 5000-EXIT
+               WHEN OTHER
+                   ADD 1 TO WS-SKIPPED-COUNT
+           END-EVALUATE.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2400-BUILD-OUTPUT-RECORD - WRITE ONE TEXT-OUT RESULT RECORD   *
+      ******************************************************************
+       2400-BUILD-OUTPUT-RECORD.
+           MOVE TI-MESSAGE-ID    TO TO-MESSAGE-ID
+           MOVE TI-MODE          TO TO-MODE
+           MOVE TI-CIPHER-TYPE   TO TO-CIPHER-TYPE
+           MOVE WS-RESULT-TEXT   TO TO-RESULT-TEXT
+           MOVE SPACE            TO TO-BEST-CANDIDATE-FLAG
+           IF TI-CIPHER-VIGENERE
+      *        WS-SHIFT-AMT IS A PER-CHARACTER SHIFT THAT ONLY HAPPENS
+      *        TO HOLD WHATEVER THE LAST CHARACTER USED - NOT "THE"
+      *        SHIFT - SO IT IS MEANINGLESS HERE.  CARRY THE KEYWORD
+      *        THAT WAS ACTUALLY USED INSTEAD.
+               MOVE 0                    TO TO-SHIFT-KEY
+               MOVE WS-EFFECTIVE-KEYWORD TO TO-VIG-KEYWORD
+           ELSE
+               MOVE WS-SHIFT-AMT TO TO-SHIFT-KEY
+               MOVE SPACES       TO TO-VIG-KEYWORD
+           END-IF
+           MOVE SPACES           TO TO-FILLER
+           WRITE TEXT-OUT-RECORD
+           ADD 1 TO WS-OUTPUT-COUNT
+           DISPLAY TI-MESSAGE-ID ': ' WS-RESULT-TEXT.
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-ENCRYPT-RECORD - FAMILY OF PARAGRAPHS                   *
+      ******************************************************************
+       3000-ENCRYPT-RECORD.
+           EVALUATE TRUE
+               WHEN TI-CIPHER-VIGENERE
+                   PERFORM 3200-ENCRYPT-VIGENERE THRU 3200-EXIT
+               WHEN OTHER
+                   PERFORM 3100-ENCRYPT-CAESAR THRU 3100-EXIT
+           END-EVALUATE
+           ADD 1 TO WS-ENCRYPT-COUNT.
+       3000-EXIT.
+           EXIT.
+
+       3100-ENCRYPT-CAESAR.
+           MOVE TI-SHIFT-KEY TO WS-SHIFT-AMT
+           MOVE 'E'          TO WS-SHIFT-DIRECTION
+           PERFORM 3150-SCAN-CHAR THRU 3150-EXIT
+               VARYING WS-CURR-POS FROM 1 BY 1
+               UNTIL WS-CURR-POS > LENGTH OF TI-MESSAGE-TEXT.
+       3100-EXIT.
+           EXIT.
+
+       3150-SCAN-CHAR.
+           MOVE TI-MESSAGE-TEXT(WS-CURR-POS:1) TO WS-CHAR(1:1)
+           PERFORM 3300-SHIFT-CHARACTER THRU 3300-EXIT
+           IF WS-EXCEPTION-FOUND AND WS-CURR-POS <= WS-MSG-LEN
+               PERFORM 6000-WRITE-EXCEPTION THRU 6000-EXIT
+           END-IF
+           MOVE WS-NEW-CHAR(1:1) TO
+                WS-RESULT-TEXT(WS-CURR-POS:1).
+       3150-EXIT.
+           EXIT.
+
+       3200-ENCRYPT-VIGENERE.
+           MOVE 'E' TO WS-SHIFT-DIRECTION
+           MOVE TI-VIG-KEYWORD TO WS-EFFECTIVE-KEYWORD
+           PERFORM 3265-COMPUTE-KEYWORD-LEN THRU 3265-EXIT
+           PERFORM 3250-SCAN-CHAR-VIG THRU 3250-EXIT
+               VARYING WS-CURR-POS FROM 1 BY 1
+               UNTIL WS-CURR-POS > LENGTH OF TI-MESSAGE-TEXT.
+       3200-EXIT.
+           EXIT.
+
+       3250-SCAN-CHAR-VIG.
+           MOVE TI-MESSAGE-TEXT(WS-CURR-POS:1) TO WS-CHAR(1:1)
+           PERFORM 3260-COMPUTE-VIG-SHIFT THRU 3260-EXIT
+           PERFORM 3300-SHIFT-CHARACTER THRU 3300-EXIT
+           IF WS-EXCEPTION-FOUND AND WS-CURR-POS <= WS-MSG-LEN
+               PERFORM 6000-WRITE-EXCEPTION THRU 6000-EXIT
+           END-IF
+           MOVE WS-NEW-CHAR(1:1) TO
+                WS-RESULT-TEXT(WS-CURR-POS:1).
+       3250-EXIT.
+           EXIT.
+
+      *    VIGENERE SHIFT FOR THE CURRENT POSITION = KEYWORD LETTER,
+      *    TAKEN MODULO THE TRIMMED KEYWORD LENGTH VIA DIVIDE/REMAINDER
+       3260-COMPUTE-VIG-SHIFT.
+           IF WS-VIG-KEYWORD-LEN = 0
+               MOVE TI-SHIFT-KEY TO WS-SHIFT-AMT
+               GO TO 3260-EXIT
+           END-IF
+           DIVIDE WS-CURR-POS BY WS-VIG-KEYWORD-LEN
+               GIVING WS-VIG-QUOT REMAINDER WS-VIG-POS
+           ADD 1 TO WS-VIG-POS
+           MOVE WS-EFFECTIVE-KEYWORD(WS-VIG-POS:1) TO WS-CHAR-2
+           COMPUTE WS-VIG-CHAR-INT = FUNCTION ORD(WS-CHAR-2)
+           IF WS-VIG-CHAR-INT > 65
+               COMPUTE WS-SHIFT-AMT = WS-VIG-CHAR-INT - 65
+           ELSE
+               MOVE 26 TO WS-SHIFT-AMT
+           END-IF.
+       3260-EXIT.
+           EXIT.
+
+      *    TRIM TRAILING SPACES OFF THE KEYWORD BY SCANNING BACKWARDS
+       3265-COMPUTE-KEYWORD-LEN.
+           MOVE 16 TO WS-VIG-KEYWORD-LEN
+           PERFORM 3266-TRIM-ONE-CHAR THRU 3266-EXIT
+               VARYING WS-VIG-KEYWORD-LEN FROM 16 BY -1
+               UNTIL WS-VIG-KEYWORD-LEN = 0
+                  OR WS-EFFECTIVE-KEYWORD(WS-VIG-KEYWORD-LEN:1)
+                     NOT = SPACE.
+       3265-EXIT.
+           EXIT.
+
+       3266-TRIM-ONE-CHAR.
+           CONTINUE.
+       3266-EXIT.
+           EXIT.
+
+      *    SHARED CHARACTER SHIFT - USED BY ENCRYPT, DECRYPT AND SOLVE.
+      *    WS-SHIFT-DIRECTION OF 'E' ADDS THE SHIFT, 'D' SUBTRACTS IT.
+      *    NON-ALPHABETIC CHARACTERS ARE PASSED THROUGH UNCHANGED AND
+      *    FLAGGED VIA WS-EXCEPTION-FOUND-SW.
+       3300-SHIFT-CHARACTER.
+           MOVE SPACE TO WS-EXCEPTION-FOUND-SW
+           COMPUTE WS-CHAR-INT = FUNCTION ORD(WS-CHAR)
+           IF WS-CHAR-INT > 65
+               IF WS-SHIFT-DIRECTION = 'E'
+                   ADD WS-CHAR-INT WS-SHIFT-AMT GIVING WS-NEW-INT
+                   IF WS-NEW-INT > 91
+                       SUBTRACT 91 FROM WS-NEW-INT GIVING WS-NEW-INT
+                       ADD 65 WS-NEW-INT GIVING WS-NEW-INT
+                   END-IF
+               ELSE
+                   SUBTRACT WS-SHIFT-AMT FROM WS-CHAR-INT
+                       GIVING WS-NEW-INT
+                   IF WS-NEW-INT < 66
+                       SUBTRACT WS-NEW-INT FROM 65 GIVING WS-NEW-INT
+                       SUBTRACT WS-NEW-INT FROM 91 GIVING WS-NEW-INT
+                   END-IF
+               END-IF
+               MOVE FUNCTION CHAR(WS-NEW-INT) TO WS-NEW-CHAR
+           ELSE
+               MOVE WS-CHAR TO WS-NEW-CHAR
+               SET WS-EXCEPTION-FOUND TO TRUE
+           END-IF.
+       3300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  4000-DECRYPT-RECORD - FAMILY OF PARAGRAPHS                   *
+      ******************************************************************
+       4000-DECRYPT-RECORD.
+           EVALUATE TRUE
+               WHEN TI-CIPHER-VIGENERE
+                   PERFORM 4300-DECRYPT-VIGENERE THRU 4300-EXIT
+               WHEN OTHER
+                   PERFORM 4100-LOOKUP-SHIFT-KEY THRU 4100-EXIT
+                   PERFORM 4200-DECRYPT-CAESAR THRU 4200-EXIT
+           END-EVALUATE
+           ADD 1 TO WS-DECRYPT-COUNT.
+       4000-EXIT.
+           EXIT.
+
+      *    RESOLVE THE SHIFT (AND, FOR VIGENERE, THE KEYWORD) TO USE
+      *    FOR A DECRYPT: BY KEY-ID, ELSE BY MESSAGE DATE AGAINST THE
+      *    KEY MASTER TABLE, ELSE FALL BACK TO WHAT WAS CARRIED ON THE
+      *    RECORD ITSELF.
+       4100-LOOKUP-SHIFT-KEY.
+           MOVE TI-SHIFT-KEY   TO WS-SHIFT-AMT
+           MOVE TI-VIG-KEYWORD TO WS-EFFECTIVE-KEYWORD
+           MOVE 'N' TO WS-CKPT-FOUND-SW
+           IF TI-KEY-ID NOT = SPACES
+               PERFORM 4110-FIND-KEY-BY-ID THRU 4110-EXIT
+           ELSE
+               IF TI-MSG-DATE NOT = ZERO
+                   PERFORM 4120-FIND-KEY-BY-DATE THRU 4120-EXIT
+               END-IF
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+       4110-FIND-KEY-BY-ID.
+           MOVE 0 TO WS-TABLE-SUBSCRIPT
+           PERFORM 4111-SCAN-FOR-ID THRU 4111-EXIT
+               VARYING WS-TABLE-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-TABLE-SUBSCRIPT > WS-KEY-TABLE-COUNT.
+       4110-EXIT.
+           EXIT.
+
+       4111-SCAN-FOR-ID.
+           IF KT-KEY-ID(WS-TABLE-SUBSCRIPT) = TI-KEY-ID
+               MOVE KT-SHIFT-VALUE(WS-TABLE-SUBSCRIPT) TO WS-SHIFT-AMT
+               IF KT-VIG-KEYWORD(WS-TABLE-SUBSCRIPT) NOT = SPACES
+                   MOVE KT-VIG-KEYWORD(WS-TABLE-SUBSCRIPT)
+                       TO WS-EFFECTIVE-KEYWORD
+               END-IF
+           END-IF.
+       4111-EXIT.
+           EXIT.
+
+      *    PICK THE NEWEST KEY WHOSE EFFECTIVE DATE IS ON OR BEFORE
+      *    THE MESSAGE DATE - THE KEY THAT WOULD HAVE BEEN IN EFFECT.
+       4120-FIND-KEY-BY-DATE.
+           MOVE 0 TO WS-TABLE-SUBSCRIPT
+           MOVE 0 TO WS-BEST-KEY-DATE
+           PERFORM 4121-SCAN-FOR-DATE THRU 4121-EXIT
+               VARYING WS-TABLE-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-TABLE-SUBSCRIPT > WS-KEY-TABLE-COUNT.
+       4120-EXIT.
+           EXIT.
+
+      *    KEEP THE SHIFT FOR THE MOST RECENT KEY THAT WAS ALREADY IN
+      *    EFFECT ON OR BEFORE THE MESSAGE DATE.
+       4121-SCAN-FOR-DATE.
+           IF KT-EFFECTIVE-DATE(WS-TABLE-SUBSCRIPT) <= TI-MSG-DATE
+               IF KT-EFFECTIVE-DATE(WS-TABLE-SUBSCRIPT)
+                     > WS-BEST-KEY-DATE
+                   MOVE KT-EFFECTIVE-DATE(WS-TABLE-SUBSCRIPT)
+                       TO WS-BEST-KEY-DATE
+                   MOVE KT-SHIFT-VALUE(WS-TABLE-SUBSCRIPT)
+                       TO WS-SHIFT-AMT
+                   IF KT-VIG-KEYWORD(WS-TABLE-SUBSCRIPT) NOT = SPACES
+                       MOVE KT-VIG-KEYWORD(WS-TABLE-SUBSCRIPT)
+                           TO WS-EFFECTIVE-KEYWORD
+                   END-IF
+               END-IF
+           END-IF.
+       4121-EXIT.
+           EXIT.
+
+       4200-DECRYPT-CAESAR.
+           MOVE 'D' TO WS-SHIFT-DIRECTION
+           PERFORM 4250-SCAN-CHAR THRU 4250-EXIT
+               VARYING WS-CURR-POS FROM 1 BY 1
+               UNTIL WS-CURR-POS > LENGTH OF TI-MESSAGE-TEXT.
+       4200-EXIT.
+           EXIT.
+
+       4250-SCAN-CHAR.
+           MOVE TI-MESSAGE-TEXT(WS-CURR-POS:1) TO WS-CHAR(1:1)
+           PERFORM 3300-SHIFT-CHARACTER THRU 3300-EXIT
+           IF WS-EXCEPTION-FOUND AND WS-CURR-POS <= WS-MSG-LEN
+               PERFORM 6000-WRITE-EXCEPTION THRU 6000-EXIT
+           END-IF
+           MOVE WS-NEW-CHAR(1:1) TO
+                WS-RESULT-TEXT(WS-CURR-POS:1).
+       4250-EXIT.
+           EXIT.
+
+       4300-DECRYPT-VIGENERE.
+           MOVE 'D' TO WS-SHIFT-DIRECTION
+           PERFORM 4100-LOOKUP-SHIFT-KEY THRU 4100-EXIT
+           PERFORM 3265-COMPUTE-KEYWORD-LEN THRU 3265-EXIT
+           PERFORM 4350-SCAN-CHAR-VIG THRU 4350-EXIT
+               VARYING WS-CURR-POS FROM 1 BY 1
+               UNTIL WS-CURR-POS > LENGTH OF TI-MESSAGE-TEXT.
+       4300-EXIT.
+           EXIT.
+
+       4350-SCAN-CHAR-VIG.
+           MOVE TI-MESSAGE-TEXT(WS-CURR-POS:1) TO WS-CHAR(1:1)
+           PERFORM 3260-COMPUTE-VIG-SHIFT THRU 3260-EXIT
+           PERFORM 3300-SHIFT-CHARACTER THRU 3300-EXIT
+           IF WS-EXCEPTION-FOUND AND WS-CURR-POS <= WS-MSG-LEN
+               PERFORM 6000-WRITE-EXCEPTION THRU 6000-EXIT
+           END-IF
+           MOVE WS-NEW-CHAR(1:1) TO
+                WS-RESULT-TEXT(WS-CURR-POS:1).
+       4350-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5000-SOLVE-RECORD - BRUTE-FORCE ALL 26 CAESAR SHIFTS,         *
+      *  CHECKPOINTING PROGRESS AND SCORING EACH CANDIDATE             *
+      ******************************************************************
+       5000-SOLVE-RECORD.
+           MOVE TI-MESSAGE-ID TO CK-MESSAGE-ID
+           MOVE 0 TO WS-BEST-SCORE WS-BEST-SHIFT
+           MOVE SPACES TO WS-BEST-TEXT
+           MOVE 'E' TO WS-SHIFT-DIRECTION
+           MOVE 'N' TO WS-ALREADY-SOLVED-SW
+           PERFORM 5500-CHECKPOINT-CHECK THRU 5500-EXIT
+           IF NOT WS-ALREADY-SOLVED
+      *        EITHER THIS IS THE FIRST ATTEMPT AT THIS MESSAGE TODAY
+      *        (WS-SOLVE-START = 26) OR AN ABEND LEFT IT PARTWAY
+      *        THROUGH - EITHER WAY THERE IS REAL WORK LEFT TO DO.
+               PERFORM 5100-SOLVE-LOOP THRU 5100-EXIT
+                   VARYING WS-SOLVE-SHIFT FROM WS-SOLVE-START BY -1
+                   UNTIL WS-SOLVE-SHIFT = 0
+               PERFORM 5600-WRITE-BEST-CANDIDATE THRU 5600-EXIT
+               PERFORM 5700-CHECKPOINT-COMPLETE THRU 5700-EXIT
+               ADD 1 TO WS-SOLVE-COUNT
+           ELSE
+               ADD 1 TO WS-ALREADY-SOLVED-COUNT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *    SEE IF THIS MESSAGE HAS A CHECKPOINT ALREADY.  A NONZERO
+      *    CK-LAST-SHIFT-DONE IS AN ABEND PARTWAY THROUGH - RESUME
+      *    JUST BELOW IT AND RESTORE THE BEST CANDIDATE SEEN SO FAR SO
+      *    A SHIFT ALREADY SCORED IS NOT LOST.  A ZERO CK-LAST-SHIFT-
+      *    DONE MEANS EVERY SHIFT WAS ALREADY TRIED - IF THAT HAPPENED
+      *    AS PART OF TODAY'S RUN (CK-RUN-DATE MATCHES), THE MESSAGE IS
+      *    ALREADY DONE AND MUST NOT BE RESOLVED OR REFLAGGED ON A
+      *    RESUBMIT THAT REREADS TEXT-IN FROM RECORD ONE; IF THE DATE
+      *    DOESN'T MATCH, IT IS A STALE CHECKPOINT LEFT BY AN EARLIER
+      *    NIGHT THAT REUSED THIS MESSAGE ID, AND IS SOLVED FRESH.
+       5500-CHECKPOINT-CHECK.
+           MOVE 26 TO WS-SOLVE-START
+           MOVE 'N' TO WS-CKPT-FOUND-SW
+           READ RESTART-FILE KEY IS CK-MESSAGE-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-CKPT-FOUND TO TRUE
+                   IF CK-LAST-SHIFT-DONE = 0
+                       IF CK-RUN-DATE = WS-CURR-DATE-YYYYMMDD
+                           SET WS-ALREADY-SOLVED TO TRUE
+                       END-IF
+                   ELSE
+                       COMPUTE WS-SOLVE-START = CK-LAST-SHIFT-DONE - 1
+                       MOVE CK-BEST-SCORE TO WS-BEST-SCORE
+                       MOVE CK-BEST-SHIFT TO WS-BEST-SHIFT
+                       MOVE CK-BEST-TEXT  TO WS-BEST-TEXT
+                   END-IF
+           END-READ.
+       5500-EXIT.
+           EXIT.
+
+       5100-SOLVE-LOOP.
+           MOVE WS-SOLVE-SHIFT TO WS-SHIFT-AMT
+           PERFORM 5150-SOLVE-SCAN-CHAR THRU 5150-EXIT
+               VARYING WS-CURR-POS FROM 1 BY 1
+               UNTIL WS-CURR-POS > LENGTH OF TI-MESSAGE-TEXT
+           PERFORM 5300-SCORE-CANDIDATE THRU 5300-EXIT
+           DISPLAY 'CAESAR ' WS-SOLVE-SHIFT ': ' WS-RESULT-TEXT
+           PERFORM 5400-CHECKPOINT-WRITE THRU 5400-EXIT.
+       5100-EXIT.
+           EXIT.
+
+       5150-SOLVE-SCAN-CHAR.
+           MOVE TI-MESSAGE-TEXT(WS-CURR-POS:1) TO WS-CHAR(1:1)
+           PERFORM 3300-SHIFT-CHARACTER THRU 3300-EXIT
+           MOVE WS-NEW-CHAR(1:1) TO
+                WS-RESULT-TEXT(WS-CURR-POS:1).
+       5150-EXIT.
+           EXIT.
+
+      *    SCORE THE CANDIDATE AGAINST EXPECTED ENGLISH LETTER
+      *    FREQUENCY; KEEP IT IF IT BEATS THE BEST SEEN SO FAR.
+       5300-SCORE-CANDIDATE.
+           MOVE 0 TO WS-CAND-SCORE
+           PERFORM 5350-SCORE-SCAN-CHAR THRU 5350-EXIT
+               VARYING WS-CURR-POS FROM 1 BY 1
+               UNTIL WS-CURR-POS > LENGTH OF WS-RESULT-TEXT
+           IF WS-CAND-SCORE > WS-BEST-SCORE
+               MOVE WS-CAND-SCORE  TO WS-BEST-SCORE
+               MOVE WS-SOLVE-SHIFT TO WS-BEST-SHIFT
+               MOVE WS-RESULT-TEXT TO WS-BEST-TEXT
+           END-IF.
+       5300-EXIT.
+           EXIT.
+
+       5350-SCORE-SCAN-CHAR.
+           IF WS-CURR-POS > 0
+              AND WS-CURR-POS <= LENGTH OF WS-RESULT-TEXT
+               MOVE WS-RESULT-TEXT(WS-CURR-POS:1)
+                   TO WS-CHAR(1:1)
+               COMPUTE WS-CHAR-INT = FUNCTION ORD(WS-CHAR)
+               IF WS-CHAR-INT > 65 AND WS-CHAR-INT < 92
+                   ADD WS-LETTER-FREQ(WS-CHAR-INT - 65) TO WS-CAND-SCORE
+               END-IF
+           END-IF.
+       5350-EXIT.
+           EXIT.
+
+      *    CHECKPOINT THE SHIFT JUST COMPLETED, AND THE BEST CANDIDATE
+      *    SEEN SO FAR, SO A RESTART CAN PICK UP FROM HERE INSTEAD OF
+      *    FROM SHIFT 26 AGAIN AND WITHOUT LOSING A BEST CANDIDATE
+      *    FOUND AMONG THE SHIFTS ALREADY TRIED.
+       5400-CHECKPOINT-WRITE.
+           MOVE WS-SOLVE-SHIFT         TO CK-LAST-SHIFT-DONE
+           MOVE WS-CURR-DATE-YYYYMMDD  TO CK-RUN-DATE
+           MOVE WS-BEST-SCORE          TO CK-BEST-SCORE
+           MOVE WS-BEST-SHIFT          TO CK-BEST-SHIFT
+           MOVE WS-BEST-TEXT           TO CK-BEST-TEXT
+           IF WS-CKPT-FOUND
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               SET WS-CKPT-FOUND TO TRUE
+           END-IF.
+       5400-EXIT.
+           EXIT.
+
+      *    WRITE THE HIGHEST-SCORING CANDIDATE TO TEXT-OUT, FLAGGED.
+      *    A VALID SHIFT IS 1-26; WS-BEST-SHIFT STAYING AT ITS
+      *    INITIALIZED ZERO MEANS NO CANDIDATE EVER BEAT THE INITIAL
+      *    WS-BEST-SCORE OF ZERO - CIPHERTEXT WITH NO ALPHABETIC
+      *    CHARACTERS AT ALL SCORES EVERY ONE OF THE 26 SHIFTS AT
+      *    ZERO.  DO NOT FLAG A BLANK, UNSCORED RESULT AS A
+      *    CONFIDENTLY SOLVED CANDIDATE.
+       5600-WRITE-BEST-CANDIDATE.
+           IF WS-BEST-SHIFT NOT = 0
+               MOVE TI-MESSAGE-ID   TO TO-MESSAGE-ID
+               MOVE TI-MODE         TO TO-MODE
+               MOVE TI-CIPHER-TYPE  TO TO-CIPHER-TYPE
+               MOVE WS-BEST-SHIFT   TO TO-SHIFT-KEY
+               MOVE WS-BEST-TEXT    TO TO-RESULT-TEXT
+               MOVE '*'             TO TO-BEST-CANDIDATE-FLAG
+               MOVE SPACES          TO TO-VIG-KEYWORD
+               MOVE SPACES          TO TO-FILLER
+               WRITE TEXT-OUT-RECORD
+               ADD 1 TO WS-OUTPUT-COUNT
+               ADD 1 TO WS-SOLVE-FLAG-COUNT
+               IF WS-FLAGGED-TABLE-COUNT < 50
+                   ADD 1 TO WS-FLAGGED-TABLE-COUNT
+                   MOVE TI-MESSAGE-ID TO
+                        FL-MESSAGE-ID(WS-FLAGGED-TABLE-COUNT)
+               END-IF
+               DISPLAY 'BEST CANDIDATE SHIFT ' WS-BEST-SHIFT ': '
+                   WS-BEST-TEXT
+           ELSE
+               DISPLAY 'NO SCORABLE CANDIDATE FOUND FOR ' TI-MESSAGE-ID
+           END-IF.
+       5600-EXIT.
+           EXIT.
+
+      *    MARK THE CHECKPOINT COMPLETE FOR TODAY NOW THAT THE BEST
+      *    CANDIDATE IS ON TEXT-OUT, SO A JOB RESUBMITTED FROM RECORD
+      *    ONE RECOGNIZES THIS MESSAGE AS ALREADY DONE AND SKIPS IT
+      *    INSTEAD OF RESOLVING AND REFLAGGING IT A SECOND TIME.
+       5700-CHECKPOINT-COMPLETE.
+           MOVE 0 TO WS-SOLVE-SHIFT
+           PERFORM 5400-CHECKPOINT-WRITE THRU 5400-EXIT.
+       5700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  6000-WRITE-EXCEPTION - LOG A SKIPPED NON-ALPHABETIC CHARACTER *
+      ******************************************************************
+       6000-WRITE-EXCEPTION.
+           MOVE TI-MESSAGE-ID          TO EX-MESSAGE-ID
+           MOVE WS-CURR-POS            TO EX-POSITION
+           MOVE WS-CHAR                TO EX-CHARACTER
+           MOVE WS-CURRENT-PARAGRAPH   TO EX-PARAGRAPH
+           MOVE SPACES                 TO EX-FILLER
+           WRITE EXCEPTION-RECORD
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  7000-WRITE-JOURNAL - ONE AUDIT RECORD PER PARAGRAPH EXERCISED *
+      ******************************************************************
+       7000-WRITE-JOURNAL.
+           IF WS-ENCRYPT-COUNT > 0
+               PERFORM 7100-WRITE-JOURNAL-ENTRY THRU 7100-EXIT
+           END-IF
+           IF WS-DECRYPT-COUNT > 0
+               MOVE 'DECRYPT' TO JR-PARAGRAPH
+               MOVE WS-DECRYPT-COUNT TO JR-INPUT-COUNT
+               MOVE WS-DECRYPT-COUNT TO JR-OUTPUT-COUNT
+               PERFORM 7200-EMIT-JOURNAL-RECORD THRU 7200-EXIT
+           END-IF
+           IF WS-SOLVE-COUNT > 0
+               MOVE 'SOLVE'   TO JR-PARAGRAPH
+               MOVE WS-SOLVE-COUNT TO JR-INPUT-COUNT
+               MOVE WS-SOLVE-FLAG-COUNT TO JR-OUTPUT-COUNT
+               PERFORM 7200-EMIT-JOURNAL-RECORD THRU 7200-EXIT
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+       7100-WRITE-JOURNAL-ENTRY.
+           MOVE 'ENCRYPT' TO JR-PARAGRAPH
+           MOVE WS-ENCRYPT-COUNT TO JR-INPUT-COUNT
+           MOVE WS-ENCRYPT-COUNT TO JR-OUTPUT-COUNT
+           PERFORM 7200-EMIT-JOURNAL-RECORD THRU 7200-EXIT.
+       7100-EXIT.
+           EXIT.
+
+       7200-EMIT-JOURNAL-RECORD.
+           MOVE WS-CURR-DATE-YYYYMMDD TO JR-RUN-DATE
+           MOVE WS-CURR-TIME-HHMMSSHH TO JR-RUN-TIME
+           MOVE SPACES TO JR-FILLER
+           WRITE JOURNAL-RECORD.
+       7200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  8000-PRODUCE-SUMMARY - END-OF-RUN CONTROL-BREAK SUMMARY       *
+      ******************************************************************
+       8000-PRODUCE-SUMMARY.
+           DISPLAY ' '
+           DISPLAY '===== ENCODE RUN SUMMARY ====='
+           PERFORM 8100-SUMMARY-LINE THRU 8100-EXIT
+           PERFORM 8200-EMIT-COUNT-LINE THRU 8200-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       8100-SUMMARY-LINE.
+           DISPLAY 'RECORDS READ      : ' WS-INPUT-COUNT
+           DISPLAY 'RECORDS WRITTEN   : ' WS-OUTPUT-COUNT
+           DISPLAY 'RECORDS SKIPPED   : ' WS-SKIPPED-COUNT
+           DISPLAY 'ENCRYPT PROCESSED : ' WS-ENCRYPT-COUNT
+           DISPLAY 'DECRYPT PROCESSED : ' WS-DECRYPT-COUNT
+           DISPLAY 'SOLVE PROCESSED   : ' WS-SOLVE-COUNT
+           DISPLAY 'SOLVE ALREADY DONE TODAY : ' WS-ALREADY-SOLVED-COUNT
+           DISPLAY 'SOLVE CANDIDATES FLAGGED : ' WS-SOLVE-FLAG-COUNT
+           DISPLAY 'EXCEPTIONS LOGGED : ' WS-EXCEPTION-COUNT
+           IF WS-FLAGGED-TABLE-COUNT > 0
+               DISPLAY 'SOLVE CANDIDATES FLAGGED - MESSAGE IDS:'
+               MOVE 0 TO WS-TABLE-SUBSCRIPT
+               PERFORM 8150-DISPLAY-FLAGGED-ID THRU 8150-EXIT
+                   VARYING WS-TABLE-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-TABLE-SUBSCRIPT > WS-FLAGGED-TABLE-COUNT
+           END-IF.
+       8100-EXIT.
+           EXIT.
+
+       8150-DISPLAY-FLAGGED-ID.
+           DISPLAY '  ' FL-MESSAGE-ID(WS-TABLE-SUBSCRIPT).
+       8150-EXIT.
+           EXIT.
+
+       8200-EMIT-COUNT-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-INPUT-COUNT TO WS-COUNT-DISPLAY
+           STRING 'RECORDS READ       : ' WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-OUTPUT-COUNT TO WS-COUNT-DISPLAY
+           STRING 'RECORDS WRITTEN    : ' WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-SKIPPED-COUNT TO WS-COUNT-DISPLAY
+           STRING 'RECORDS SKIPPED    : ' WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-ENCRYPT-COUNT TO WS-COUNT-DISPLAY
+           STRING 'ENCRYPT PROCESSED  : ' WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-DECRYPT-COUNT TO WS-COUNT-DISPLAY
+           STRING 'DECRYPT PROCESSED  : ' WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-SOLVE-COUNT TO WS-COUNT-DISPLAY
+           STRING 'SOLVE PROCESSED    : ' WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-ALREADY-SOLVED-COUNT TO WS-COUNT-DISPLAY
+           STRING 'SOLVE ALREADY DONE : ' WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-SOLVE-FLAG-COUNT TO WS-COUNT-DISPLAY
+           STRING 'SOLVE FLAGGED      : ' WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-EXCEPTION-COUNT TO WS-COUNT-DISPLAY
+           STRING 'EXCEPTIONS LOGGED  : ' WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           IF WS-FLAGGED-TABLE-COUNT > 0
+               MOVE SPACES TO REPORT-RECORD
+               STRING 'SOLVE CANDIDATES FLAGGED - MESSAGE IDS:'
+                   DELIMITED BY SIZE INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE 0 TO WS-TABLE-SUBSCRIPT
+               PERFORM 8250-EMIT-FLAGGED-ID-LINE THRU 8250-EXIT
+                   VARYING WS-TABLE-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-TABLE-SUBSCRIPT > WS-FLAGGED-TABLE-COUNT
+           END-IF.
+       8200-EXIT.
+           EXIT.
+
+       8250-EMIT-FLAGGED-ID-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           STRING '  ' FL-MESSAGE-ID(WS-TABLE-SUBSCRIPT)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
+       8250-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9000-TERMINATE - CLOSE ALL FILES                              *
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE TEXT-IN-FILE
+           CLOSE TEXT-OUT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE JOURNAL-FILE
+           CLOSE REPORT-FILE
+           CLOSE KEY-MASTER-FILE
+           CLOSE RESTART-FILE.
+       9000-EXIT.
+           EXIT.
