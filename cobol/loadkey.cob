@@ -0,0 +1,114 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM-ID : LOADKEY                                         *
+      *  AUTHOR     : D. CODS                                          *
+      *  INSTALLATION: DATA SECURITY GROUP                             *
+      *  DATE-WRITTEN: 2026-08-09                                      *
+      *                                                                *
+      *  REMARKS  -  BUILDS/REFRESHES THE KEYED KEY-MASTER-FILE FROM   *
+      *  A SEQUENTIAL EXTRACT PREPARED BY KEY CUSTODY.  RUN AHEAD OF   *
+      *  ENCODE WHENEVER THE SHIFT KEY HAS BEEN ROTATED SO DECRYPT CAN *
+      *  STILL RECOVER MESSAGES ENCODED UNDER AN OLDER KEY-ID.         *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------------------------------------------   *
+      *  2026-08-09  DLC  ORIGINAL VERSION.                            *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LOADKEY.
+       AUTHOR.        D. CODS.
+       INSTALLATION.  DATA SECURITY GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEY-SEQ-FILE ASSIGN TO "KEYSEQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-KEYSEQ-STATUS.
+
+           SELECT KEY-MASTER-FILE ASSIGN TO "KEYMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KM-KEY-ID
+               FILE STATUS IS WS-KEYMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  KEY-SEQ-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY CBKEYSEQ.
+
+       FD  KEY-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CBKEYMST.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-KEYSEQ-EOF-SW            PIC X(01) VALUE 'N'.
+               88  KEYSEQ-EOF                  VALUE 'Y'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-KEYSEQ-STATUS            PIC X(02) VALUE '00'.
+           05  WS-KEYMSTR-STATUS           PIC X(02) VALUE '00'.
+
+       01  WS-COUNTERS.
+           05  WS-LOAD-COUNT               PIC 9(05) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-LOAD-KEYS THRU 2000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  KEY-SEQ-FILE
+           OPEN OUTPUT KEY-MASTER-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-KEYS.
+           PERFORM 2100-READ-KEY-SEQ THRU 2100-EXIT
+           PERFORM 2200-LOAD-LOOP THRU 2200-EXIT
+               UNTIL KEYSEQ-EOF.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-KEY-SEQ.
+           READ KEY-SEQ-FILE
+               AT END
+                   SET KEYSEQ-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-LOAD-LOOP.
+           PERFORM 2300-WRITE-KEY-MASTER THRU 2300-EXIT
+           PERFORM 2100-READ-KEY-SEQ THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-WRITE-KEY-MASTER.
+           MOVE KI-KEY-ID         TO KM-KEY-ID
+           MOVE KI-EFFECTIVE-DATE TO KM-EFFECTIVE-DATE
+           MOVE KI-SHIFT-VALUE    TO KM-SHIFT-VALUE
+           MOVE KI-CIPHER-TYPE    TO KM-CIPHER-TYPE
+           MOVE KI-VIG-KEYWORD    TO KM-VIG-KEYWORD
+           WRITE KEY-MASTER-RECORD
+           ADD 1 TO WS-LOAD-COUNT.
+       2300-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           DISPLAY 'KEY MASTER RECORDS LOADED: ' WS-LOAD-COUNT
+           CLOSE KEY-SEQ-FILE
+           CLOSE KEY-MASTER-FILE.
+       9000-EXIT.
+           EXIT.
