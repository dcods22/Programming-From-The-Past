@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CBJRNL  --  RUN JOURNAL / AUDIT RECORD                        *
+      *  ONE RECORD PER PARAGRAPH (ENCRYPT/DECRYPT/SOLVE) EXERCISED    *
+      *  DURING AN ENCODE EXECUTION.                                   *
+      *****************************************************************
+       01  JOURNAL-RECORD.
+           05  JR-RUN-DATE             PIC 9(08).
+           05  JR-RUN-TIME             PIC 9(08).
+           05  JR-PARAGRAPH            PIC X(07).
+           05  JR-INPUT-COUNT          PIC 9(05).
+           05  JR-OUTPUT-COUNT         PIC 9(05).
+           05  JR-FILLER               PIC X(47).
