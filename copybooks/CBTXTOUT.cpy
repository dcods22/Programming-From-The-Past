@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  CBTXTOUT  --  TEXT-OUT RESULT RECORD                          *
+      *  ONE RESULT PER INPUT MESSAGE.  FIXED 80-BYTE RECORD.          *
+      *****************************************************************
+       01  TEXT-OUT-RECORD.
+           05  TO-MESSAGE-ID           PIC X(06).
+           05  TO-MODE                 PIC X(01).
+           05  TO-CIPHER-TYPE          PIC X(01).
+      *    SHIFT USED, FOR CAESAR.  MEANINGLESS FOR VIGENERE (A VIGENERE
+      *    RESULT USES A DIFFERENT SHIFT PER CHARACTER) SO IT IS LEFT
+      *    ZERO THERE AND TO-VIG-KEYWORD CARRIES THE KEYWORD INSTEAD.
+           05  TO-SHIFT-KEY            PIC 9(02).
+           05  TO-RESULT-TEXT          PIC A(16).
+           05  TO-BEST-CANDIDATE-FLAG  PIC X(01).
+           05  TO-VIG-KEYWORD          PIC A(16).
+           05  TO-FILLER               PIC X(37).
