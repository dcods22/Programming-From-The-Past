@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CBKEYSEQ  --  SEQUENTIAL LOAD RECORD FOR THE KEY MASTER       *
+      *  SAME LAYOUT AS CBKEYMST, USED BY LOADKEY TO BUILD THE KEYED   *
+      *  KEY-MASTER-FILE FROM AN EXTRACT PREPARED BY KEY CUSTODY.      *
+      *****************************************************************
+       01  KEY-SEQ-RECORD.
+           05  KI-KEY-ID               PIC X(06).
+           05  KI-EFFECTIVE-DATE       PIC 9(08).
+           05  KI-SHIFT-VALUE          PIC 9(02).
+           05  KI-CIPHER-TYPE          PIC X(01).
+           05  KI-VIG-KEYWORD          PIC A(16).
+           05  KI-FILLER               PIC X(47).
