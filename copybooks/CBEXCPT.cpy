@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CBEXCPT  --  EXCEPTION RECORD                                 *
+      *  WRITTEN ONE PER NON-ALPHABETIC CHARACTER ENCOUNTERED BY       *
+      *  ENCRYPT OR DECRYPT SO BAD INPUT IS VISIBLE RATHER THAN        *
+      *  SILENTLY PASSED THROUGH.                                     *
+      *****************************************************************
+       01  EXCEPTION-RECORD.
+           05  EX-MESSAGE-ID           PIC X(06).
+           05  EX-POSITION             PIC 9(03).
+           05  EX-CHARACTER            PIC X(01).
+           05  EX-PARAGRAPH            PIC X(07).
+           05  EX-FILLER               PIC X(63).
