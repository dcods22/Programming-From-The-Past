@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CBKEYMST  --  KEY MASTER RECORD                               *
+      *  KEYED BY KEY-ID.  HOLDS THE SHIFT IN EFFECT FOR A GIVEN KEY   *
+      *  AS OF ITS EFFECTIVE DATE SO DECRYPT CAN RECOVER MESSAGES      *
+      *  ENCODED UNDER AN OLDER, ROTATED KEY.                          *
+      *****************************************************************
+       01  KEY-MASTER-RECORD.
+           05  KM-KEY-ID               PIC X(06).
+           05  KM-EFFECTIVE-DATE       PIC 9(08).
+           05  KM-SHIFT-VALUE          PIC 9(02).
+           05  KM-CIPHER-TYPE          PIC X(01).
+           05  KM-VIG-KEYWORD          PIC A(16).
+           05  FILLER                  PIC X(47).
