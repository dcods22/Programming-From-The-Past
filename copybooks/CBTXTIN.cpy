@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  CBTXTIN  --  TEXT-IN TRANSACTION RECORD                       *
+      *  ONE MESSAGE PER RECORD, FED TO ENCODE FOR ENCRYPT/DECRYPT/    *
+      *  SOLVE PROCESSING.  FIXED 80-BYTE RECORD.                      *
+      *****************************************************************
+       01  TEXT-IN-RECORD.
+           05  TI-MESSAGE-ID           PIC X(06).
+           05  TI-MESSAGE-TEXT         PIC A(16).
+           05  TI-MODE                 PIC X(01).
+               88  TI-MODE-ENCRYPT         VALUE 'E'.
+               88  TI-MODE-DECRYPT         VALUE 'D'.
+               88  TI-MODE-SOLVE           VALUE 'S'.
+           05  TI-CIPHER-TYPE          PIC X(01).
+               88  TI-CIPHER-CAESAR        VALUE 'C'.
+               88  TI-CIPHER-VIGENERE      VALUE 'V'.
+           05  TI-SHIFT-KEY            PIC 9(02).
+           05  TI-KEY-ID               PIC X(06).
+           05  TI-VIG-KEYWORD          PIC A(16).
+           05  TI-MSG-DATE             PIC 9(08).
+      *    ACTUAL LENGTH OF THE TEXT IN TI-MESSAGE-TEXT, SO TRAILING
+      *    PAD BYTES ON A MESSAGE SHORTER THAN 16 CHARACTERS ARE NOT
+      *    SCANNED FOR EXCEPTIONS.  ZERO MEANS "NOT SUPPLIED" - THE
+      *    FULL 16 BYTES ARE SCANNED, AS BEFORE THIS FIELD EXISTED.
+           05  TI-MESSAGE-LEN          PIC 9(02).
+           05  FILLER                  PIC X(22).
