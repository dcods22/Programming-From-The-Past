@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  CBCKPT  --  SOLVE CHECKPOINT / RESTART RECORD                 *
+      *  KEYED BY MESSAGE ID.  HOLDS THE LAST SHIFT VALUE COMPLETELY   *
+      *  TRIED FOR A GIVEN CIPHERTEXT SO A LARGE SOLVE BATCH CAN       *
+      *  RESUME AFTER AN ABEND INSTEAD OF RERUNNING FROM RECORD ONE.   *
+      *  CK-BEST-SCORE/SHIFT/TEXT CARRY THE HIGHEST-SCORING CANDIDATE  *
+      *  SEEN SO FAR SO A RESUMED RUN DOES NOT LOSE A BEST CANDIDATE   *
+      *  THAT WAS FOUND AMONG THE SHIFTS ALREADY TRIED BEFORE ABEND.   *
+      *  CK-LAST-SHIFT-DONE OF ZERO MEANS ALL 26 SHIFTS WERE TRIED     *
+      *  AND THE BEST CANDIDATE WAS ALREADY FLAGGED ON TEXT-OUT - THE  *
+      *  RECORD IS KEPT (NOT DELETED) SO A RESUBMITTED JOB THAT REREADS*
+      *  TEXT-IN FROM RECORD ONE RECOGNIZES THE MESSAGE AS ALREADY     *
+      *  DONE FOR THIS RUN AND DOES NOT RESCORE OR REFLAG IT.  CK-RUN- *
+      *  DATE IS WHAT TELLS A ZERO-SHIFT RECORD APART FROM A STALE ONE:*
+      *  IF IT MATCHES TODAY'S RUN DATE THE MESSAGE IS ALREADY DONE    *
+      *  THIS RUN; IF IT DOESN'T, THE RECORD IS A LEFTOVER FROM SOME   *
+      *  EARLIER NIGHT THAT REUSED THIS MESSAGE ID AND IS SOLVED FRESH.*
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-MESSAGE-ID           PIC X(06).
+           05  CK-LAST-SHIFT-DONE      PIC 9(02).
+           05  CK-RUN-DATE             PIC 9(08).
+           05  CK-BEST-SCORE           PIC 9(05).
+           05  CK-BEST-SHIFT           PIC 9(02).
+           05  CK-BEST-TEXT            PIC A(16).
+           05  FILLER                  PIC X(41).
